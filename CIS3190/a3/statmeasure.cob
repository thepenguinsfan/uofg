@@ -11,34 +11,241 @@
            select input-file assign to ws-filename
                organization is line sequential
                file status is ws-file-status.
+           select report-file assign to ws-report-filename
+               organization is line sequential
+               file status is ws-report-status.
+           select reject-file assign to ws-reject-filename
+               organization is line sequential
+               file status is ws-reject-status.
+           select checkpoint-file assign to ws-checkpoint-filename
+               organization is line sequential
+               file status is ws-checkpoint-status.
+           select control-file assign to ws-control-filename
+               organization is line sequential
+               file status is ws-control-status.
+           select history-file assign to ws-history-filename
+               organization is line sequential
+               file status is ws-history-status.
 
        data division.
        file section.
        fd input-file.
        01 input-record pic x(80).
 
+      *> batch control list - one input filename per line
+       fd control-file.
+       01 control-record pic x(256).
+
+      *> one line per run, appended - lets display-results compare
+      *> this run's measures against the prior run for this file
+       fd history-file.
+       01 history-record.
+           02 hr-run-date.
+               03 hr-year pic 9(4).
+               03 hr-month pic 9(2).
+               03 hr-day pic 9(2).
+           02 hr-data-count pic s9(9).
+           02 hr-sum-of-values pic s9(10)v9(2).
+           02 hr-mean pic s9(6)v9(2).
+           02 hr-standard-dev pic s9(6)v9(2).
+           02 hr-geometric-mean pic s9(6)v9(2).
+           02 hr-harmonic-mean pic s9(6)v9(2).
+           02 hr-root-mean-square pic s9(6)v9(2).
+
+       fd report-file.
+       01 report-line pic x(133).
+
+       fd reject-file.
+       01 reject-line pic x(100).
+
+      *> one line per checkpoint taken, appended as the run
+      *> progresses; a restart reads them all and keeps the last,
+      *> which is the most recent snapshot of where the run left off
+       fd checkpoint-file.
+       01 checkpoint-record.
+           02 ck-line-number pic s9(6).
+           02 ck-data-count pic s9(6).
+           02 ck-valid-record-count pic s9(9).
+           02 ck-total-weight pic s9(9).
+           02 ck-reject-count pic s9(6).
+           02 ck-sum-of-values pic s9(10)v9(2).
+           02 ck-sum-of-squares pic 9(14)v9(6).
+           02 ck-sum-of-logarithms pic s9(10)v9(8).
+           02 ck-sum-of-reciprocals pic s9(10)v9(8).
+
        working-storage section.
        01 ws-filename pic x(256).
        01 ws-file-status pic xx.
        01 ws-end-of-file-flag pic 9 value 0.
            88 end-of-file value 1.
 
-       01 ws-data-count pic s9(4) value 0.
-       01 ws-index pic s9(4).
+      *> archival report file, one per run, timestamped so re-runs
+      *> against the same input don't clobber a prior packet
+       01 ws-report-filename pic x(256).
+       01 ws-report-status pic xx.
+       01 ws-line-text pic x(133).
 
-      *> array for storing data values
+      *> report line layouts, moved into ws-line-text before
+      *> emit-line - follows the fielded-record style used for
+      *> statmold's output-data-line / output-results-line-n
+       01 ws-data-line.
+           02 filler pic x(3) value spaces.
+           02 dl-value pic -(6)9.9(2).
+           02 dl-suffix pic x(15).
+       01 ws-freq-suffix-blank pic x(15) value spaces.
+       01 ws-freq-suffix-line.
+           02 filler pic x(8) value "  (freq=".
+           02 fsl-freq pic zzzzz9.
+           02 filler pic x(1) value ")".
+       01 ws-results-line.
+           02 rl-label pic x(23).
+           02 rl-value pic -(6)9.9(2).
+       01 ws-count-line.
+           02 cl-label pic x(23).
+           02 cl-value pic -(6)9.
+
+      *> exception (reject) list for input lines that fail the
+      *> numeric check - kept out of ws-data-count entirely
+       01 ws-reject-filename pic x(256).
+       01 ws-reject-status pic xx.
+       01 ws-reject-count pic s9(6) value 0.
+       01 ws-line-number pic s9(6) value 0.
+       01 reject-record.
+           02 filler pic x(5) value "LINE ".
+           02 rr-line-number pic zzzzz9.
+           02 filler pic x(2) value ": ".
+           02 rr-content pic x(80).
+
+      *> checkpoint/restart for large batch runs - a checkpoint is
+      *> taken every ws-checkpoint-interval input records so a rerun
+      *> against the same file can skip what was already processed
+      *> instead of starting from record 1. order statistics
+      *> (median/mode/quartile) and the category subtotals need the
+      *> full weighted data set, which the checkpoint does not carry,
+      *> so a resumed run reports the streamed measures only
+       01 ws-checkpoint-filename pic x(256).
+       01 ws-checkpoint-status pic xx.
+       01 ws-checkpoint-interval pic s9(4) value 100.
+       01 ws-checkpoint-skip-count pic s9(6) value 0.
+       01 ws-checkpoint-eof-flag pic 9 value 0.
+           88 checkpoint-eof value 1.
+       01 ws-resumed-flag pic 9 value 0.
+           88 resumed-from-checkpoint value 1.
+       01 ws-display-start pic s9(6) value 1.
+
+       01 ws-current-date.
+           02 ws-cd-year pic 9(4).
+           02 ws-cd-month pic 9(2).
+           02 ws-cd-day pic 9(2).
+       01 ws-current-time.
+           02 ws-ct-hour pic 9(2).
+           02 ws-ct-minute pic 9(2).
+           02 ws-ct-second pic 9(2).
+           02 filler pic x(2).
+
+       01 ws-data-count pic s9(6) value 0.
+       01 ws-index pic s9(6).
+
+      *> true count of valid (non-rejected) records processed -
+      *> unlike ws-data-count (which is also the data-array index
+      *> and stops advancing once the array fills), this keeps
+      *> counting for every record folded into the running sums, so
+      *> the history log and trend line stay accurate past capacity
+       01 ws-valid-record-count pic s9(9) value 0.
+
+      *> array for storing data values, one slot per input record;
+      *> data-freq carries the occurrence count for that value (1
+      *> for an ordinary record, the tallied count for a
+      *> value+frequency record) and ws-total-weight is the true
+      *> n used by every measure below. the classic measures
+      *> (mean/std-dev/geometric/harmonic/rms) below no longer read
+      *> this array at all - they accumulate as records are read, so
+      *> this table only bounds the order-statistics (median, mode,
+      *> quartiles) and the category subtotals, both of which need
+      *> the full data set on hand
        01 data-array.
            02 data-value pic s9(6)v9(2)
-               occurs 1000 times.
+               occurs 100000 times.
+       01 freq-array.
+           02 data-freq pic s9(6)
+               occurs 100000 times.
+       01 ws-total-weight pic s9(9) value 0.
+       01 ws-data-capacity pic s9(6) value 100000.
+
+      *> once data-array fills, the classic streaming measures keep
+      *> accumulating from every record (they never read the array),
+      *> but median/mode/quartile/category subtotals only ever see
+      *> the values that fit, so they are skipped and flagged rather
+      *> than computed from a truncated table
+       01 ws-array-full-flag pic 9 value 0.
+           88 array-capacity-exceeded value 1.
+       01 ws-current-value pic s9(6)v9(2).
+       01 ws-current-freq pic s9(6).
+
+      *> value+frequency ("value,count") input support
+       01 ws-comma-count pic 9 value 0.
+       01 ws-value-text pic x(80).
+       01 ws-freq-text pic x(80).
+
+      *> optional leading category code ("code:value" or
+      *> "code:value,count") for per-group control breaks
+       01 category-array.
+           02 data-category pic x(8)
+               occurs 100000 times.
+       01 ws-colon-count pic 9 value 0.
+       01 ws-category-code pic x(8) value spaces.
+       01 ws-value-record pic x(80).
+       01 ws-record-valid pic 9 value 1.
+           88 record-format-ok value 1.
+           88 record-format-bad value 0.
+
+      *> per-category running totals, built from data-array after
+      *> the file is read; grand totals above are unaffected
+       01 ws-category-table-count pic s9(4) value 0.
+       01 ws-category-table-capacity pic s9(4) value 20.
+       01 ws-cat-slot pic s9(4).
+       01 ws-cat-index pic s9(4).
 
+      *> set when a distinct category code is seen past the table's
+      *> capacity - that code's records still count in the grand
+      *> total (they were already folded into the running sums), but
+      *> are left out of the category subtotal breakdown
+       01 ws-category-overflow-flag pic 9 value 0.
+           88 category-table-exceeded value 1.
+       01 category-table.
+           02 category-entry occurs 20 times.
+               03 cat-code pic x(8).
+               03 cat-count pic s9(9).
+               03 cat-sum-of-values pic s9(12)v9(2).
+               03 cat-sum-of-squares pic s9(16)v9(6).
+               03 cat-sum-of-logs pic s9(12)v9(8).
+               03 cat-sum-of-reciprocals pic s9(12)v9(8).
+       01 ws-cat-mean pic s9(6)v9(2).
+       01 ws-cat-stddev pic s9(6)v9(2).
+       01 ws-cat-variance pic s9(10)v9(6).
+       01 ws-cat-geometric pic s9(6)v9(2).
+       01 ws-cat-harmonic pic s9(6)v9(2).
+       01 ws-cat-rms pic s9(6)v9(2).
+       01 ws-cat-header-line.
+           02 filler pic x(13) value "   Category: ".
+           02 chl-code pic x(8).
 
-      *> arithmetic mean variables
+
+      *> arithmetic mean variables - accumulated a record at a time
+      *> in store-single-value / store-value-frequency-pair, so
+      *> there is no second pass over data-array to get the mean
        01 ws-sum-of-values pic s9(10)v9(2) value 0.
        01 ws-arithmetic-mean pic s9(6)v9(2).
 
-      *> standard deviation variables
-       01 ws-sum-squared-diff pic 9(14)v9(6) value 0.
+      *> standard deviation, single pass: variance =
+      *> sum(freq*x*x)/n - mean**2, using the same ws-sum-of-squares
+      *> accumulator as root-mean-square. the mean squared here has
+      *> to come from the running sums directly, not the 2-decimal
+      *> ws-arithmetic-mean - squaring an already-rounded mean can
+      *> push the subtraction negative for a tight-spread data set,
+      *> so ws-variance is also clamped to zero before the sqrt
        01 ws-standard-dev pic s9(6)v9(2).
+       01 ws-variance pic s9(8)v9(6).
 
       *> geometric mean variables (log-based)
        01 ws-sum-of-logarithms pic s9(10)v9(8) value 0.
@@ -53,15 +260,125 @@
        01 ws-sum-of-squares pic 9(14)v9(6) value 0.
        01 ws-root-mean-square pic s9(6)v9(2).
 
-      *> input parsing and display variables
+      *> median/mode/quartile variables - built off a sorted copy
+      *> of data-array (value and its frequency travel together)
+      *> so the array itself keeps input order
+       01 sorted-array.
+           02 sorted-value pic s9(6)v9(2)
+               occurs 100000 times.
+       01 sorted-freq-array.
+           02 sorted-freq pic s9(6)
+               occurs 100000 times.
+      *> bottom-up (iterative) merge sort scratch - merge-array is
+      *> the working buffer runs are merged into before being
+      *> copied back onto sorted-array/sorted-freq-array
+       01 merge-array.
+           02 merge-value pic s9(6)v9(2)
+               occurs 100000 times.
+       01 merge-freq-array.
+           02 merge-freq pic s9(6)
+               occurs 100000 times.
+       01 ws-sort-width pic s9(6).
+       01 ws-sort-left pic s9(6).
+       01 ws-sort-mid pic s9(6).
+       01 ws-sort-right pic s9(6).
+       01 ws-sort-left-ptr pic s9(6).
+       01 ws-sort-right-ptr pic s9(6).
+       01 ws-sort-out-ptr pic s9(6).
+
+       01 ws-median pic s9(6)v9(2).
+       01 ws-mode pic s9(6)v9(2).
+       01 ws-mode-run-count pic s9(9).
+       01 ws-mode-best-count pic s9(9).
+       01 ws-quartile-1 pic s9(6)v9(2).
+       01 ws-quartile-3 pic s9(6)v9(2).
+       01 ws-half-count pic s9(9).
+
+      *> shared scratch fields for the median of an arbitrary
+      *> rank range (1..ws-total-weight), reused for the whole
+      *> weighted data set and for each half when computing
+      *> quartiles
+       01 ws-range-start pic s9(9).
+       01 ws-range-end pic s9(9).
+       01 ws-range-count pic s9(9).
+       01 ws-range-mid-1 pic s9(9).
+       01 ws-range-mid-2 pic s9(9).
+       01 ws-range-median pic s9(6)v9(2).
+       01 ws-range-mid-value-1 pic s9(6)v9(2).
+       01 ws-range-mid-value-2 pic s9(6)v9(2).
+
+      *> resolve the value at a given cumulative-frequency rank
+      *> (1..ws-total-weight) in the sorted, weighted data set
+       01 ws-rank-target pic s9(9).
+       01 ws-rank-cume pic s9(9).
+       01 ws-rank-value pic s9(6)v9(2).
+
+      *> input parsing variables
        01 ws-decimal-count pic 9 value 0.
-       01 ws-display-value pic -(6)9.9(2).
+
+      *> batch mode - a leading "@" on the entered name means "this
+      *> is a control file of input filenames, one per line",
+      *> rather than an input file itself
+       01 ws-control-filename pic x(256).
+       01 ws-control-status pic xx.
+       01 ws-control-eof-flag pic 9 value 0.
+           88 control-eof value 1.
+       01 ws-batch-mode-flag pic 9 value 0.
+           88 batch-mode value 1.
+       01 ws-file-header-line.
+           02 filler pic x(9) value "  File: ".
+           02 fhl-filename pic x(60).
+
+      *> running history of results per input file, and the prior
+      *> run's numbers kept around long enough to print a trend
+      *> section against the run that just finished
+       01 ws-history-filename pic x(256).
+       01 ws-history-status pic xx.
+       01 ws-history-eof-flag pic 9 value 0.
+           88 history-eof value 1.
+       01 ws-history-exists-flag pic 9 value 0.
+           88 history-file-exists value 1.
+       01 ws-prior-run-flag pic 9 value 0.
+           88 prior-run-found value 1.
+       01 ws-prev-data-count pic s9(9).
+       01 ws-prev-sum pic s9(10)v9(2).
+       01 ws-prev-mean pic s9(6)v9(2).
+       01 ws-prev-stddev pic s9(6)v9(2).
+       01 ws-prev-geometric pic s9(6)v9(2).
+       01 ws-prev-harmonic pic s9(6)v9(2).
+       01 ws-prev-rms pic s9(6)v9(2).
+       01 ws-delta-data-count pic s9(9).
+       01 ws-delta-sum pic s9(10)v9(2).
+       01 ws-delta-mean pic s9(6)v9(2).
+       01 ws-delta-stddev pic s9(6)v9(2).
+       01 ws-delta-geometric pic s9(6)v9(2).
+       01 ws-delta-harmonic pic s9(6)v9(2).
+       01 ws-delta-rms pic s9(6)v9(2).
+       01 ws-delta-count-line.
+           02 dcl-label pic x(23).
+           02 dcl-value pic -(9)9.
 
        procedure division.
        main-program.
            perform get-filename
+           perform open-report-file
+           if ws-filename(1:1) = "@"
+               set batch-mode to true
+               perform process-batch
+           else
+               perform process-one-file
+           end-if
+           perform close-report-file
+           stop run.
+
+      *> read, analyze, and report on the file currently named in
+      *> ws-filename - the same steps whether there is one file for
+      *> the whole run or this is one line out of a batch
+       process-one-file.
            perform read-data
            if ws-data-count > 0
+               perform build-history-filename
+               perform read-history-for-trend
                perform display-header
                perform display-data
                perform calculate-mean
@@ -69,157 +386,1009 @@
                perform calculate-geometric-mean
                perform calculate-harmonic-mean
                perform calculate-root-mean-square
+               if not resumed-from-checkpoint
+                   and not array-capacity-exceeded
+                   perform sort-data-array
+                   perform calculate-median
+                   perform calculate-mode
+                   perform calculate-quartiles
+                   perform calculate-category-subtotals
+               end-if
                perform display-results
+               perform append-history
            else
                display "no data values found in file."
-           end-if
-           stop run.
+           end-if.
+
+      *> drive process-one-file once per filename listed in the
+      *> control file named after the leading "@", producing one
+      *> full header/data/results section per line in this same run
+       process-batch.
+           move ws-filename(2:255) to ws-control-filename
+           move 0 to ws-control-eof-flag
+           open input control-file
+           if ws-control-status not = "00"
+               display "error: cannot open control file '"
+                   function trim(ws-control-filename) "'"
+           else
+               perform until control-eof
+                   read control-file
+                       at end
+                           set control-eof to true
+                       not at end
+                           if control-record not = spaces
+                               move control-record to ws-filename
+                               perform process-one-file
+                           end-if
+                   end-read
+               end-perform
+               close control-file
+           end-if.
+
+      *> build a dated report filename and open it alongside the
+      *> terminal output, so every run leaves an archival copy
+       open-report-file.
+           accept ws-current-date from date yyyymmdd
+           accept ws-current-time from time
+           string "statmeasure2_report_"
+                   ws-cd-year ws-cd-month ws-cd-day "_"
+                   ws-ct-hour ws-ct-minute ws-ct-second
+                   ".txt"
+               delimited by size into ws-report-filename
+           end-string
+           open output report-file
+           if ws-report-status not = "00"
+               display "warning: cannot open report file '"
+                   function trim(ws-report-filename) "'"
+           end-if.
 
-      *> prompt user for input filename
+       close-report-file.
+           close report-file.
+
+      *> write a line to the terminal and, when it opened cleanly,
+      *> to the archival report file
+       emit-line.
+           display function trim(ws-line-text, trailing)
+           if ws-report-status = "00"
+               write report-line from ws-line-text
+           end-if.
+
+      *> prompt for an input filename, or "@controlfile" to run a
+      *> whole batch of input files (one filename per line) in a
+      *> single submission instead of one interactive run apiece
        get-filename.
-           display "Enter the input filename: "
+           display
+               "Enter the input filename (or @control-file): "
                with no advancing
            accept ws-filename
            display spaces.
 
-      *> read all values from file into data array
+      *> read all values from file into data array. a file that
+      *> won't open is fatal for a single-file run, but in batch
+      *> mode (req 007) it must not abort the rest of the control
+      *> list - report the failure, leave ws-data-count at zero for
+      *> this file, and let process-batch move on to the next line
        read-data.
+           move 0 to ws-data-count
            open input input-file
            if ws-file-status not = "00"
                display "error: cannot open file '"
-                   ws-filename "'"
-               stop run
+                   function trim(ws-filename) "'"
+               if not batch-mode
+                   stop run
+               end-if
+           else
+               move 0 to ws-valid-record-count
+               move 0 to ws-total-weight
+               move 0 to ws-line-number
+               move 0 to ws-reject-count
+               move 0 to ws-end-of-file-flag
+               move 0 to ws-sum-of-values
+               move 0 to ws-sum-of-squares
+               move 0 to ws-sum-of-logarithms
+               move 0 to ws-sum-of-reciprocals
+               move 0 to ws-resumed-flag
+               move 1 to ws-display-start
+               move 0 to ws-category-table-count
+               move 0 to ws-category-overflow-flag
+               move 0 to ws-array-full-flag
+      *> resume state has to be known before open-reject-file
+      *> decides output vs extend, so restore-checkpoint runs first
+               perform build-checkpoint-filename
+               perform restore-checkpoint
+               perform open-reject-file
+               if resumed-from-checkpoint
+                   perform skip-checkpointed-records
+               end-if
+               perform open-checkpoint-file
+               perform until end-of-file
+                   read input-file
+                       at end
+                           set end-of-file to true
+                       not at end
+                           add 1 to ws-line-number
+                           perform process-input-record
+                           if function mod(ws-line-number,
+                               ws-checkpoint-interval) = 0
+                               perform write-checkpoint
+                           end-if
+                   end-read
+               end-perform
+               close input-file
+               perform close-reject-file
+               perform close-checkpoint-file
+           end-if.
+
+      *> build the reject filename from the input filename and open
+      *> it for the run's exception list - a fresh run starts a new
+      *> reject list, a resumed run appends so the rejects recorded
+      *> before the checkpoint aren't wiped out by the restart
+       open-reject-file.
+           string function trim(ws-filename)
+                   "_rejects.txt"
+               delimited by size into ws-reject-filename
+           end-string
+           if resumed-from-checkpoint
+               open extend reject-file
+           else
+               open output reject-file
            end-if
-           move 0 to ws-data-count
-           move 0 to ws-end-of-file-flag
-           perform until end-of-file
+           if ws-reject-status not = "00"
+               display "warning: cannot open reject file '"
+                   function trim(ws-reject-filename) "'"
+           end-if.
+
+       close-reject-file.
+           close reject-file.
+
+      *> build the checkpoint filename from the input filename -
+      *> one checkpoint log per input file, the same naming pattern
+      *> as the reject list
+       build-checkpoint-filename.
+           string function trim(ws-filename)
+                   "_ckpt.txt"
+               delimited by size into ws-checkpoint-filename
+           end-string.
+
+      *> if a checkpoint log already exists for this file, read
+      *> through it and keep the last record - the most recent
+      *> snapshot of record count, weight, and running sums
+       restore-checkpoint.
+           move 0 to ws-checkpoint-eof-flag
+           open input checkpoint-file
+           if ws-checkpoint-status = "00"
+               perform until checkpoint-eof
+                   read checkpoint-file
+                       at end
+                           set checkpoint-eof to true
+                       not at end
+                           set resumed-from-checkpoint to true
+                           move ck-line-number
+                               to ws-checkpoint-skip-count
+                           move ck-data-count to ws-data-count
+                           move ck-valid-record-count
+                               to ws-valid-record-count
+                           move ck-total-weight to ws-total-weight
+                           move ck-reject-count to ws-reject-count
+                           move ck-sum-of-values to ws-sum-of-values
+                           move ck-sum-of-squares
+                               to ws-sum-of-squares
+                           move ck-sum-of-logarithms
+                               to ws-sum-of-logarithms
+                           move ck-sum-of-reciprocals
+                               to ws-sum-of-reciprocals
+                   end-read
+               end-perform
+               close checkpoint-file
+           end-if
+           if resumed-from-checkpoint
+               compute ws-display-start = ws-data-count + 1
+               display "resuming '" function trim(ws-filename)
+                   "' from checkpoint at record "
+                   ws-checkpoint-skip-count
+           end-if.
+
+      *> re-read (without reprocessing) the records already folded
+      *> into the restored running sums, to position input-file at
+      *> the first record that still needs work
+       skip-checkpointed-records.
+           perform varying ws-index from 1 by 1
+               until ws-index > ws-checkpoint-skip-count
                read input-file
                    at end
                        set end-of-file to true
-                   not at end
-                       perform process-input-record
                end-read
            end-perform
-           close input-file.
+           move ws-checkpoint-skip-count to ws-line-number.
+
+      *> a fresh run starts a new checkpoint log; a resumed run
+      *> appends further checkpoints onto the existing one
+       open-checkpoint-file.
+           if resumed-from-checkpoint
+               open extend checkpoint-file
+           else
+               open output checkpoint-file
+           end-if
+           if ws-checkpoint-status not = "00"
+               display "warning: cannot open checkpoint file '"
+                   function trim(ws-checkpoint-filename) "'"
+           end-if.
+
+       close-checkpoint-file.
+           close checkpoint-file.
+
+      *> snapshot record count, weight, and running sums so a rerun
+      *> can pick up here instead of reprocessing the whole file
+       write-checkpoint.
+           move ws-line-number to ck-line-number
+           move ws-data-count to ck-data-count
+           move ws-valid-record-count to ck-valid-record-count
+           move ws-total-weight to ck-total-weight
+           move ws-reject-count to ck-reject-count
+           move ws-sum-of-values to ck-sum-of-values
+           move ws-sum-of-squares to ck-sum-of-squares
+           move ws-sum-of-logarithms to ck-sum-of-logarithms
+           move ws-sum-of-reciprocals to ck-sum-of-reciprocals
+           if ws-checkpoint-status = "00"
+               write checkpoint-record
+           end-if.
+
+      *> build the history filename from the input filename - one
+      *> running history log per input file, same naming pattern as
+      *> the reject list and checkpoint log
+       build-history-filename.
+           string function trim(ws-filename)
+                   "_history.txt"
+               delimited by size into ws-history-filename
+           end-string.
+
+      *> read through this file's history log, if any, and keep the
+      *> last entry - the prior run's numbers to trend against
+       read-history-for-trend.
+           move 0 to ws-history-eof-flag
+           move 0 to ws-history-exists-flag
+           move 0 to ws-prior-run-flag
+           open input history-file
+           if ws-history-status = "00"
+               set history-file-exists to true
+               perform until history-eof
+                   read history-file
+                       at end
+                           set history-eof to true
+                       not at end
+                           set prior-run-found to true
+                           move hr-data-count to ws-prev-data-count
+                           move hr-sum-of-values to ws-prev-sum
+                           move hr-mean to ws-prev-mean
+                           move hr-standard-dev to ws-prev-stddev
+                           move hr-geometric-mean
+                               to ws-prev-geometric
+                           move hr-harmonic-mean to ws-prev-harmonic
+                           move hr-root-mean-square to ws-prev-rms
+                   end-read
+               end-perform
+               close history-file
+           end-if.
+
+      *> append this run's summary to the history log, so the next
+      *> run against the same file has something to trend against
+       append-history.
+           move ws-cd-year to hr-year
+           move ws-cd-month to hr-month
+           move ws-cd-day to hr-day
+           move ws-valid-record-count to hr-data-count
+           move ws-sum-of-values to hr-sum-of-values
+           move ws-arithmetic-mean to hr-mean
+           move ws-standard-dev to hr-standard-dev
+           move ws-geometric-mean to hr-geometric-mean
+           move ws-harmonic-mean to hr-harmonic-mean
+           move ws-root-mean-square to hr-root-mean-square
+           if history-file-exists
+               open extend history-file
+           else
+               open output history-file
+           end-if
+           if ws-history-status not = "00"
+               display "warning: cannot open history file '"
+                   function trim(ws-history-filename) "'"
+           else
+               write history-record
+           end-if
+           close history-file.
+
+      *> write one bad record to the exception list with its
+      *> line number and raw content, uncounted and unparsed
+       write-reject-record.
+           add 1 to ws-reject-count
+           move ws-line-number to rr-line-number
+           move input-record to rr-content
+           if ws-reject-status = "00"
+               write reject-line from reject-record
+           end-if.
 
-      *> auto-detect format: if no decimal point, divide by 100
+      *> auto-detect format: if no decimal point, divide by 100;
+      *> non-numeric lines go to the reject list instead of
+      *> corrupting the run. an optional leading "code:" strips off
+      *> a category code for the control-break subtotals, and a
+      *> single embedded comma in what remains switches the record
+      *> to "value,frequency" - pre-aggregated data that should
+      *> count as ws-freq-text occurrences of the value rather than
+      *> one
        process-input-record.
            if input-record not = spaces
-               add 1 to ws-data-count
-               move 0 to ws-decimal-count
+               move spaces to ws-category-code
+               move input-record to ws-value-record
+               set record-format-ok to true
+               move 0 to ws-colon-count
                inspect input-record
-                   tallying ws-decimal-count
-                   for all "."
-               if ws-decimal-count = 0
-                   compute data-value(ws-data-count) =
-                       function numval(input-record)
-                       / 100
+                   tallying ws-colon-count
+                   for all ":"
+               evaluate ws-colon-count
+                   when 0
+                       continue
+                   when 1
+                       unstring input-record delimited by ":"
+                           into ws-category-code ws-value-record
+                       end-unstring
+                   when other
+                       set record-format-bad to true
+               end-evaluate
+               if record-format-bad
+                   perform write-reject-record
                else
-                   compute data-value(ws-data-count) =
-                       function numval(input-record)
+                   move 0 to ws-comma-count
+                   inspect ws-value-record
+                       tallying ws-comma-count
+                       for all ","
+                   evaluate ws-comma-count
+                       when 0
+                           if function test-numval(
+                               function trim(ws-value-record))
+                               not = 0
+                               perform write-reject-record
+                           else
+                               perform store-single-value
+                           end-if
+                       when 1
+                           unstring ws-value-record delimited by ","
+                               into ws-value-text ws-freq-text
+                           end-unstring
+                           if function test-numval(
+                               function trim(ws-value-text)) not = 0
+                               or function test-numval(
+                               function trim(ws-freq-text)) not = 0
+                               perform write-reject-record
+                           else
+                               if function numval(
+                                   function trim(ws-freq-text)) > 0
+                                   perform store-value-frequency-pair
+                               else
+                                   perform write-reject-record
+                               end-if
+                           end-if
+                       when other
+                           perform write-reject-record
+                   end-evaluate
                end-if
            end-if.
 
+      *> store an ordinary one-value-per-line record, weight 1
+       store-single-value.
+           move 0 to ws-decimal-count
+           inspect ws-value-record
+               tallying ws-decimal-count
+               for all "."
+           if ws-decimal-count = 0
+               compute ws-current-value =
+                   function numval(ws-value-record)
+                   / 100
+           else
+               compute ws-current-value =
+                   function numval(ws-value-record)
+           end-if
+           move 1 to ws-current-freq
+           add ws-current-freq to ws-total-weight
+           perform accumulate-running-sums
+           perform store-into-data-array.
+
+      *> store a pre-aggregated "value,frequency" record, weight
+      *> equal to the tallied frequency
+       store-value-frequency-pair.
+           move 0 to ws-decimal-count
+           inspect ws-value-text
+               tallying ws-decimal-count
+               for all "."
+           if ws-decimal-count = 0
+               compute ws-current-value =
+                   function numval(ws-value-text)
+                   / 100
+           else
+               compute ws-current-value =
+                   function numval(ws-value-text)
+           end-if
+           compute ws-current-freq =
+               function numval(ws-freq-text)
+           add ws-current-freq to ws-total-weight
+           perform accumulate-running-sums
+           perform store-into-data-array.
+
+      *> fold the just-parsed record into the grand-total running
+      *> sums used by mean/std-dev/geometric/harmonic/rms - these
+      *> read ws-current-value/-freq directly rather than the array,
+      *> so they keep accumulating even once data-array is full
+       accumulate-running-sums.
+           compute ws-sum-of-values =
+               ws-sum-of-values +
+               ws-current-value * ws-current-freq
+           compute ws-sum-of-squares =
+               ws-sum-of-squares +
+               ws-current-freq * ws-current-value ** 2
+           compute ws-logarithm-value =
+               function log(ws-current-value) * ws-current-freq
+           compute ws-sum-of-logarithms =
+               ws-sum-of-logarithms + ws-logarithm-value
+           compute ws-sum-of-reciprocals =
+               ws-sum-of-reciprocals +
+               (ws-current-freq / ws-current-value)
+           add 1 to ws-valid-record-count.
+
+      *> hold this record in data-array for the order statistics and
+      *> category subtotals, as long as the table still has room;
+      *> once it fills, later records are still counted above but
+      *> flagged as excluded from those two array-based features
+       store-into-data-array.
+           if ws-data-count < ws-data-capacity
+               add 1 to ws-data-count
+               move ws-current-value to data-value(ws-data-count)
+               move ws-current-freq to data-freq(ws-data-count)
+               move ws-category-code
+                   to data-category(ws-data-count)
+           else
+               set array-capacity-exceeded to true
+           end-if.
+
        display-header.
-           display "==============================="
-           display "  Statistical Measures Report"
-           display "==============================="
-           display " "
-           display "   Data Values"
-           display "   -----------".
+           move "===============================" to ws-line-text
+           perform emit-line
+           move "  Statistical Measures Report" to ws-line-text
+           perform emit-line
+           if batch-mode
+               move function trim(ws-filename) to fhl-filename
+               move ws-file-header-line to ws-line-text
+               perform emit-line
+           end-if
+           move "===============================" to ws-line-text
+           perform emit-line
+           move " " to ws-line-text
+           perform emit-line
+           move "   Data Values" to ws-line-text
+           perform emit-line
+           move "   -----------" to ws-line-text
+           perform emit-line.
 
+      *> on a resumed run, records already folded into the running
+      *> sums at the last checkpoint were never restored into
+      *> data-array, so this only lists what has been read since
        display-data.
-           perform varying ws-index from 1 by 1
+           perform varying ws-index from ws-display-start by 1
                until ws-index > ws-data-count
-               move data-value(ws-index)
-                   to ws-display-value
-               display "   " ws-display-value
+               move data-value(ws-index) to dl-value
+               if data-freq(ws-index) = 1
+                   move ws-freq-suffix-blank to dl-suffix
+               else
+                   move data-freq(ws-index) to fsl-freq
+                   move ws-freq-suffix-line to dl-suffix
+               end-if
+               move ws-data-line to ws-line-text
+               perform emit-line
            end-perform
-           display " ".
+           move " " to ws-line-text
+           perform emit-line.
 
-      *> mean = sum(x_i) / n
+      *> mean = sum(x_i * freq_i) / n, n = ws-total-weight; the sum
+      *> was already built one record at a time in
+      *> accumulate-running-sums, so there is no array pass here
        calculate-mean.
-           move 0 to ws-sum-of-values
-           perform varying ws-index from 1 by 1
-               until ws-index > ws-data-count
-               compute ws-sum-of-values =
-                   ws-sum-of-values +
-                   data-value(ws-index)
-           end-perform
            compute ws-arithmetic-mean rounded =
-               ws-sum-of-values / ws-data-count.
+               ws-sum-of-values / ws-total-weight.
 
-      *> std dev = sqrt(sum((x_i - mean)^2) / n)
+      *> std dev = sqrt(sum(freq_i * x_i^2)/n - mean^2), the
+      *> one-pass form so it can run off the running ws-sum-of-squares
+      *> total instead of a second array pass keyed off the mean.
+      *> the mean is squared straight from the running sums (not the
+      *> 2-decimal ws-arithmetic-mean) and the result is clamped to
+      *> zero before the sqrt, so a tight-spread data set can't drive
+      *> the subtraction negative and raise a size error on ** 0.5
        calculate-standard-dev.
-           move 0 to ws-sum-squared-diff
-           perform varying ws-index from 1 by 1
-               until ws-index > ws-data-count
-               compute ws-sum-squared-diff =
-                   ws-sum-squared-diff +
-                   (data-value(ws-index) -
-                   ws-arithmetic-mean) ** 2
-           end-perform
-           compute ws-standard-dev rounded =
-               (ws-sum-squared-diff /
-               ws-data-count) ** 0.5.
+           compute ws-variance =
+               ws-sum-of-squares / ws-total-weight -
+               (ws-sum-of-values / ws-total-weight) ** 2
+           if ws-variance < 0
+               move 0 to ws-variance
+           end-if
+           compute ws-standard-dev rounded = ws-variance ** 0.5.
 
-      *> geometric mean = exp(sum(ln(x_i)) / n)
+      *> geometric mean = exp(sum(freq_i * ln(x_i)) / n)
        calculate-geometric-mean.
-           move 0 to ws-sum-of-logarithms
-           perform varying ws-index from 1 by 1
-               until ws-index > ws-data-count
-               compute ws-logarithm-value =
-                   function log(
-                   data-value(ws-index))
-               compute ws-sum-of-logarithms =
-                   ws-sum-of-logarithms +
-                   ws-logarithm-value
-           end-perform
            compute ws-geometric-mean rounded =
                function exp(
                ws-sum-of-logarithms /
-               ws-data-count).
+               ws-total-weight).
 
-      *> harmonic mean = n / sum(1/x_i)
+      *> harmonic mean = n / sum(freq_i / x_i)
        calculate-harmonic-mean.
-           move 0 to ws-sum-of-reciprocals
-           perform varying ws-index from 1 by 1
-               until ws-index > ws-data-count
-               compute ws-sum-of-reciprocals =
-                   ws-sum-of-reciprocals +
-                   (1 / data-value(ws-index))
-           end-perform
            compute ws-harmonic-mean rounded =
-               ws-data-count /
+               ws-total-weight /
                ws-sum-of-reciprocals.
 
-      *> rms = sqrt(sum(x_i^2) / n)
+      *> rms = sqrt(sum(freq_i * x_i^2) / n)
        calculate-root-mean-square.
-           move 0 to ws-sum-of-squares
+           compute ws-root-mean-square rounded =
+               (ws-sum-of-squares /
+               ws-total-weight) ** 0.5.
+
+      *> bottom-up merge sort of (data-value, data-freq) pairs into
+      *> sorted-value/sorted-freq; the source array keeps its
+      *> original (input) order for display-data. doubles the
+      *> run width each pass instead of a selection sort, so a
+      *> full table sorts in n log n rather than n squared
+       sort-data-array.
            perform varying ws-index from 1 by 1
                until ws-index > ws-data-count
-               compute ws-sum-of-squares =
-                   ws-sum-of-squares +
-                   data-value(ws-index) ** 2
+               move data-value(ws-index) to sorted-value(ws-index)
+               move data-freq(ws-index) to sorted-freq(ws-index)
            end-perform
-           compute ws-root-mean-square rounded =
-               (ws-sum-of-squares /
-               ws-data-count) ** 0.5.
+           move 1 to ws-sort-width
+           perform until ws-sort-width >= ws-data-count
+               move 1 to ws-sort-left
+               perform until ws-sort-left > ws-data-count
+                   compute ws-sort-mid =
+                       ws-sort-left + ws-sort-width - 1
+                   if ws-sort-mid > ws-data-count
+                       move ws-data-count to ws-sort-mid
+                   end-if
+                   compute ws-sort-right =
+                       ws-sort-left + (2 * ws-sort-width) - 1
+                   if ws-sort-right > ws-data-count
+                       move ws-data-count to ws-sort-right
+                   end-if
+                   if ws-sort-mid < ws-sort-right
+                       perform merge-sorted-runs
+                   end-if
+                   compute ws-sort-left =
+                       ws-sort-left + (2 * ws-sort-width)
+               end-perform
+               compute ws-sort-width = ws-sort-width * 2
+           end-perform.
+
+      *> merge the two already-sorted runs
+      *> sorted-value(ws-sort-left..ws-sort-mid) and
+      *> sorted-value(ws-sort-mid+1..ws-sort-right) via merge-array,
+      *> then copy the merged run back onto sorted-value/sorted-freq
+       merge-sorted-runs.
+           move ws-sort-left to ws-sort-left-ptr
+           compute ws-sort-right-ptr = ws-sort-mid + 1
+           move ws-sort-left to ws-sort-out-ptr
+           perform until ws-sort-left-ptr > ws-sort-mid
+               or ws-sort-right-ptr > ws-sort-right
+               if sorted-value(ws-sort-left-ptr) <=
+                   sorted-value(ws-sort-right-ptr)
+                   move sorted-value(ws-sort-left-ptr)
+                       to merge-value(ws-sort-out-ptr)
+                   move sorted-freq(ws-sort-left-ptr)
+                       to merge-freq(ws-sort-out-ptr)
+                   add 1 to ws-sort-left-ptr
+               else
+                   move sorted-value(ws-sort-right-ptr)
+                       to merge-value(ws-sort-out-ptr)
+                   move sorted-freq(ws-sort-right-ptr)
+                       to merge-freq(ws-sort-out-ptr)
+                   add 1 to ws-sort-right-ptr
+               end-if
+               add 1 to ws-sort-out-ptr
+           end-perform
+           perform until ws-sort-left-ptr > ws-sort-mid
+               move sorted-value(ws-sort-left-ptr)
+                   to merge-value(ws-sort-out-ptr)
+               move sorted-freq(ws-sort-left-ptr)
+                   to merge-freq(ws-sort-out-ptr)
+               add 1 to ws-sort-left-ptr
+               add 1 to ws-sort-out-ptr
+           end-perform
+           perform until ws-sort-right-ptr > ws-sort-right
+               move sorted-value(ws-sort-right-ptr)
+                   to merge-value(ws-sort-out-ptr)
+               move sorted-freq(ws-sort-right-ptr)
+                   to merge-freq(ws-sort-out-ptr)
+               add 1 to ws-sort-right-ptr
+               add 1 to ws-sort-out-ptr
+           end-perform
+           perform varying ws-index from ws-sort-left by 1
+               until ws-index > ws-sort-right
+               move merge-value(ws-index) to sorted-value(ws-index)
+               move merge-freq(ws-index) to sorted-freq(ws-index)
+           end-perform.
+
+      *> resolve the value that sits at cumulative-frequency rank
+      *> ws-rank-target (1..ws-total-weight) in the sorted, weighted
+      *> data set
+       value-at-rank.
+           move 0 to ws-rank-cume
+           perform varying ws-index from 1 by 1
+               until ws-index > ws-data-count
+               add sorted-freq(ws-index) to ws-rank-cume
+               if ws-rank-cume >= ws-rank-target
+                   move sorted-value(ws-index) to ws-rank-value
+                   exit perform
+               end-if
+           end-perform.
+
+      *> median of the weighted ranks ws-range-start..ws-range-end
+      *> (1-based, out of ws-total-weight), shared by
+      *> calculate-median and calculate-quartiles
+       calculate-range-median.
+           compute ws-range-count =
+               ws-range-end - ws-range-start + 1
+           if ws-range-count < 1
+      *> too few weighted ranks for a real range (a 1- or 2-value
+      *> data set collapses a quartile's half to nothing) - fall
+      *> back to the nearest in-range rank so this returns an
+      *> actual data value rather than a bare zero
+               if ws-range-start >= 1
+                   and ws-range-start <= ws-total-weight
+                   move ws-range-start to ws-rank-target
+               else
+                   if ws-range-end >= 1
+                       and ws-range-end <= ws-total-weight
+                       move ws-range-end to ws-rank-target
+                   else
+                       move 1 to ws-rank-target
+                   end-if
+               end-if
+               perform value-at-rank
+               move ws-rank-value to ws-range-median
+           else
+               if function mod(ws-range-count, 2) = 0
+                   compute ws-rank-target =
+                       ws-range-start + (ws-range-count / 2) - 1
+                   perform value-at-rank
+                   move ws-rank-value to ws-range-mid-value-1
+                   compute ws-rank-target = ws-rank-target + 1
+                   perform value-at-rank
+                   move ws-rank-value to ws-range-mid-value-2
+                   compute ws-range-median rounded =
+                       (ws-range-mid-value-1 +
+                       ws-range-mid-value-2) / 2
+               else
+                   compute ws-rank-target =
+                       ws-range-start + (ws-range-count / 2)
+                   perform value-at-rank
+                   move ws-rank-value to ws-range-median
+               end-if
+           end-if.
+
+       calculate-median.
+           move 1 to ws-range-start
+           move ws-total-weight to ws-range-end
+           perform calculate-range-median
+           move ws-range-median to ws-median.
+
+      *> mode = most frequently occurring value (occurrence counts
+      *> combine the record's own frequency, so a value+frequency
+      *> record competes on its tallied weight); ties keep the
+      *> first (lowest) value encountered in sorted order
+       calculate-mode.
+           move sorted-value(1) to ws-mode
+           move sorted-freq(1) to ws-mode-run-count
+           move 0 to ws-mode-best-count
+           perform varying ws-index from 2 by 1
+               until ws-index > ws-data-count
+               if sorted-value(ws-index) =
+                   sorted-value(ws-index - 1)
+                   add sorted-freq(ws-index) to ws-mode-run-count
+               else
+                   if ws-mode-run-count > ws-mode-best-count
+                       move ws-mode-run-count to ws-mode-best-count
+                       move sorted-value(ws-index - 1) to ws-mode
+                   end-if
+                   move sorted-freq(ws-index) to ws-mode-run-count
+               end-if
+           end-perform
+           if ws-mode-run-count > ws-mode-best-count
+               move ws-mode-run-count to ws-mode-best-count
+               move sorted-value(ws-data-count) to ws-mode
+           end-if.
+
+      *> quartiles via the exclusive method: split the weighted
+      *> rank space into a lower and upper half (dropping the
+      *> middle rank when n is odd) and take the median of each
+       calculate-quartiles.
+           compute ws-half-count = ws-total-weight / 2
+           move 1 to ws-range-start
+           move ws-half-count to ws-range-end
+           perform calculate-range-median
+           move ws-range-median to ws-quartile-1
+           if function mod(ws-total-weight, 2) = 0
+               compute ws-range-start = ws-half-count + 1
+           else
+               compute ws-range-start = ws-half-count + 2
+           end-if
+           move ws-total-weight to ws-range-end
+           perform calculate-range-median
+           move ws-range-median to ws-quartile-3.
+
+      *> build one subtotal row per distinct category code found in
+      *> data-array; when every record shares the same code (or none
+      *> was given) there is only one row and it would just repeat
+      *> the grand total, so display-results skips the section
+       calculate-category-subtotals.
+           move 0 to ws-category-table-count
+           move 0 to ws-category-overflow-flag
+           perform varying ws-index from 1 by 1
+               until ws-index > ws-data-count
+               perform find-or-add-category
+               if ws-cat-slot not = 0
+                   add data-freq(ws-index) to cat-count(ws-cat-slot)
+                   compute cat-sum-of-values(ws-cat-slot) =
+                       cat-sum-of-values(ws-cat-slot) +
+                       data-value(ws-index) * data-freq(ws-index)
+                   compute cat-sum-of-squares(ws-cat-slot) =
+                       cat-sum-of-squares(ws-cat-slot) +
+                       data-freq(ws-index) * data-value(ws-index) ** 2
+                   compute cat-sum-of-logs(ws-cat-slot) =
+                       cat-sum-of-logs(ws-cat-slot) +
+                       data-freq(ws-index) *
+                       function log(data-value(ws-index))
+                   compute cat-sum-of-reciprocals(ws-cat-slot) =
+                       cat-sum-of-reciprocals(ws-cat-slot) +
+                       (data-freq(ws-index) / data-value(ws-index))
+               end-if
+           end-perform.
+
+      *> locate data-category(ws-index) in category-table, adding a
+      *> new zeroed entry the first time a code is seen; ws-cat-slot
+      *> comes back pointing at the entry to accumulate into. once
+      *> the table is full, a never-seen code leaves ws-cat-slot at
+      *> zero and sets category-table-exceeded instead of writing
+      *> past category-entry(ws-category-table-capacity)
+       find-or-add-category.
+           move 0 to ws-cat-slot
+           perform varying ws-cat-index from 1 by 1
+               until ws-cat-index > ws-category-table-count
+               if cat-code(ws-cat-index) = data-category(ws-index)
+                   move ws-cat-index to ws-cat-slot
+                   exit perform
+               end-if
+           end-perform
+           if ws-cat-slot = 0
+               if ws-category-table-count < ws-category-table-capacity
+                   add 1 to ws-category-table-count
+                   move ws-category-table-count to ws-cat-slot
+                   move data-category(ws-index)
+                       to cat-code(ws-cat-slot)
+                   move 0 to cat-count(ws-cat-slot)
+                   move 0 to cat-sum-of-values(ws-cat-slot)
+                   move 0 to cat-sum-of-squares(ws-cat-slot)
+                   move 0 to cat-sum-of-logs(ws-cat-slot)
+                   move 0 to cat-sum-of-reciprocals(ws-cat-slot)
+               else
+                   set category-table-exceeded to true
+               end-if
+           end-if.
+
+      *> per-category mean/std-dev/geometric/harmonic/rms, printed
+      *> ahead of the grand total when more than one code was found
+       display-category-subtotals.
+           perform varying ws-cat-index from 1 by 1
+               until ws-cat-index > ws-category-table-count
+               move cat-code(ws-cat-index) to chl-code
+               move ws-cat-header-line to ws-line-text
+               perform emit-line
+               compute ws-cat-mean rounded =
+                   cat-sum-of-values(ws-cat-index) /
+                   cat-count(ws-cat-index)
+               move "     Mean            = " to rl-label
+               move ws-cat-mean to rl-value
+               move ws-results-line to ws-line-text
+               perform emit-line
+               compute ws-cat-variance =
+                   cat-sum-of-squares(ws-cat-index) /
+                   cat-count(ws-cat-index) -
+                   (cat-sum-of-values(ws-cat-index) /
+                   cat-count(ws-cat-index)) ** 2
+               if ws-cat-variance < 0
+                   move 0 to ws-cat-variance
+               end-if
+               compute ws-cat-stddev rounded =
+                   ws-cat-variance ** 0.5
+               move "     Standard Dev    = " to rl-label
+               move ws-cat-stddev to rl-value
+               move ws-results-line to ws-line-text
+               perform emit-line
+               compute ws-cat-geometric rounded =
+                   function exp(
+                   cat-sum-of-logs(ws-cat-index) /
+                   cat-count(ws-cat-index))
+               move "     Geometric mean  = " to rl-label
+               move ws-cat-geometric to rl-value
+               move ws-results-line to ws-line-text
+               perform emit-line
+               compute ws-cat-harmonic rounded =
+                   cat-count(ws-cat-index) /
+                   cat-sum-of-reciprocals(ws-cat-index)
+               move "     Harmonic mean   = " to rl-label
+               move ws-cat-harmonic to rl-value
+               move ws-results-line to ws-line-text
+               perform emit-line
+               compute ws-cat-rms rounded =
+                   (cat-sum-of-squares(ws-cat-index) /
+                   cat-count(ws-cat-index)) ** 0.5
+               move "     rms             = " to rl-label
+               move ws-cat-rms to rl-value
+               move ws-results-line to ws-line-text
+               perform emit-line
+               move "     Sum             = " to rl-label
+               move cat-sum-of-values(ws-cat-index) to rl-value
+               move ws-results-line to ws-line-text
+               perform emit-line
+           end-perform
+           move "===============================" to ws-line-text
+           perform emit-line.
 
        display-results.
-           display "==============================="
-           display "          Results"
-           display "==============================="
-           move ws-sum-of-values to ws-display-value
-           display "   Sum               = " ws-display-value
-           move ws-arithmetic-mean to ws-display-value
-           display "   Mean              = " ws-display-value
-           move ws-standard-dev to ws-display-value
-           display "   Standard Dev      = " ws-display-value
-           move ws-geometric-mean to ws-display-value
-           display "   Geometric mean    = " ws-display-value
-           move ws-harmonic-mean to ws-display-value
-           display "   Harmonic mean     = " ws-display-value
-           move ws-root-mean-square to ws-display-value
-           display "   rms               = " ws-display-value
-           display "===============================".
+           if ws-category-table-count > 1
+               move "===============================" to ws-line-text
+               perform emit-line
+               move "     Category Subtotals" to ws-line-text
+               perform emit-line
+               perform display-category-subtotals
+               if category-table-exceeded
+                   move "   (more than 20 distinct category" to
+                       ws-line-text
+                   perform emit-line
+                   move "    codes found - codes past the" to
+                       ws-line-text
+                   perform emit-line
+                   move "    first 20 are in the grand total" to
+                       ws-line-text
+                   perform emit-line
+                   move "    only, not a subtotal row)" to
+                       ws-line-text
+                   perform emit-line
+               end-if
+           end-if
+           move "===============================" to ws-line-text
+           perform emit-line
+           move "          Results" to ws-line-text
+           perform emit-line
+           move "===============================" to ws-line-text
+           perform emit-line
+           move "   Sum               = " to rl-label
+           move ws-sum-of-values to rl-value
+           move ws-results-line to ws-line-text
+           perform emit-line
+           move "   Mean              = " to rl-label
+           move ws-arithmetic-mean to rl-value
+           move ws-results-line to ws-line-text
+           perform emit-line
+           move "   Standard Dev      = " to rl-label
+           move ws-standard-dev to rl-value
+           move ws-results-line to ws-line-text
+           perform emit-line
+           move "   Geometric mean    = " to rl-label
+           move ws-geometric-mean to rl-value
+           move ws-results-line to ws-line-text
+           perform emit-line
+           move "   Harmonic mean     = " to rl-label
+           move ws-harmonic-mean to rl-value
+           move ws-results-line to ws-line-text
+           perform emit-line
+           move "   rms               = " to rl-label
+           move ws-root-mean-square to rl-value
+           move ws-results-line to ws-line-text
+           perform emit-line
+           if resumed-from-checkpoint
+               move "   (median/mode/quartile and category" to
+                   ws-line-text
+               perform emit-line
+               move "    subtotals need the full file -" to
+                   ws-line-text
+               perform emit-line
+               move "    unavailable on a checkpoint-" to
+                   ws-line-text
+               perform emit-line
+               move "    resumed run)" to ws-line-text
+               perform emit-line
+           else
+           if array-capacity-exceeded
+               move "   (median/mode/quartile and category" to
+                   ws-line-text
+               perform emit-line
+               move "    subtotals need the full file - this" to
+                   ws-line-text
+               perform emit-line
+               move "    file exceeded the data capacity)" to
+                   ws-line-text
+               perform emit-line
+           else
+               move "   Median            = " to rl-label
+               move ws-median to rl-value
+               move ws-results-line to ws-line-text
+               perform emit-line
+               move "   Mode              = " to rl-label
+               move ws-mode to rl-value
+               move ws-results-line to ws-line-text
+               perform emit-line
+               move "   1st Quartile      = " to rl-label
+               move ws-quartile-1 to rl-value
+               move ws-results-line to ws-line-text
+               perform emit-line
+               move "   3rd Quartile      = " to rl-label
+               move ws-quartile-3 to rl-value
+               move ws-results-line to ws-line-text
+               perform emit-line
+           end-if
+           end-if
+           if ws-reject-count > 0
+               move "   Rejected records  = " to cl-label
+               move ws-reject-count to cl-value
+               move ws-count-line to ws-line-text
+               perform emit-line
+           end-if
+           move "===============================" to ws-line-text
+           perform emit-line
+           if prior-run-found
+               perform display-trend
+           end-if.
+
+      *> delta of this run's measures against the last run recorded
+      *> in this file's history log
+       display-trend.
+           move "     Trend vs Previous Run" to ws-line-text
+           perform emit-line
+           move "===============================" to ws-line-text
+           perform emit-line
+           compute ws-delta-data-count =
+               ws-valid-record-count - ws-prev-data-count
+           move "   Data count change = " to dcl-label
+           move ws-delta-data-count to dcl-value
+           move ws-delta-count-line to ws-line-text
+           perform emit-line
+           compute ws-delta-sum =
+               ws-sum-of-values - ws-prev-sum
+           move "   Sum change        = " to rl-label
+           move ws-delta-sum to rl-value
+           move ws-results-line to ws-line-text
+           perform emit-line
+           compute ws-delta-mean =
+               ws-arithmetic-mean - ws-prev-mean
+           move "   Mean change       = " to rl-label
+           move ws-delta-mean to rl-value
+           move ws-results-line to ws-line-text
+           perform emit-line
+           compute ws-delta-stddev =
+               ws-standard-dev - ws-prev-stddev
+           move "   Std Dev change    = " to rl-label
+           move ws-delta-stddev to rl-value
+           move ws-results-line to ws-line-text
+           perform emit-line
+           compute ws-delta-geometric =
+               ws-geometric-mean - ws-prev-geometric
+           move "   Geometric change  = " to rl-label
+           move ws-delta-geometric to rl-value
+           move ws-results-line to ws-line-text
+           perform emit-line
+           compute ws-delta-harmonic =
+               ws-harmonic-mean - ws-prev-harmonic
+           move "   Harmonic change   = " to rl-label
+           move ws-delta-harmonic to rl-value
+           move ws-results-line to ws-line-text
+           perform emit-line
+           compute ws-delta-rms =
+               ws-root-mean-square - ws-prev-rms
+           move "   rms change        = " to rl-label
+           move ws-delta-rms to rl-value
+           move ws-results-line to ws-line-text
+           perform emit-line
+           move "===============================" to ws-line-text
+           perform emit-line.

@@ -27,6 +27,8 @@
        77 n pic s9(4).
        77 mean pic s9(6)v9(2).
        77 i pic s9(4).
+       77 end-of-file-flag pic 9 value 0.
+           88 end-of-file value 1.
       *> data value storage array
        01 array-area.
            02 x pic s9(6)v9(2) occurs 1000 times.
@@ -56,10 +58,9 @@
 
        procedure division.
            open input input-file, output output-file.
-           move zero to in-x.
-      *> loop until sentinel value 99999999 is encountered
+      *> loop until the file itself is exhausted
            perform proc-body
-               until in-x is equal to 999999.99.
+               until end-of-file.
            perform end-of-job.
            stop run.
 
@@ -73,31 +74,33 @@
                after advancing 1 line.
            write output-line from output-underline
                after advancing 1 line.
-           move zero to sum-of-x.
            read input-file into input-value-record
-               at end perform end-of-job.
-      *> collect values up to sentinel or array limit
-           perform input-loop
-               varying n from 1 by 1
-               until n is greater than 1000
-               or in-x is not less than 999999.98.
+               at end set end-of-file to true.
+           if not end-of-file
+               move zero to sum-of-x
+      *> collect values up to end of file or array limit
+               perform input-loop
+                   varying n from 1 by 1
+                   until n is greater than 1000
+                   or end-of-file
       *> adjust count since varying increments past last value
-           subtract 1 from n.
-           divide n into sum-of-x giving mean rounded.
-           move zero to sum-of-x-sqr.
+               subtract 1 from n
+               divide n into sum-of-x giving mean rounded
+               move zero to sum-of-x-sqr
       *> second pass for squared differences
-           perform sum-loop
-               varying i from 1 by 1
-               until i is greater than n.
-           compute std-deviation rounded =
-               (sum-of-x-sqr / n) ** 0.5.
-           write output-line from output-underline
-               after advancing 1 line.
-           move mean to out-mean.
-           write output-line from output-results-line-1
-               after advancing 1 line.
-           write output-line from output-results-line-2
-               after advancing 1 line.
+               perform sum-loop
+                   varying i from 1 by 1
+                   until i is greater than n
+               compute std-deviation rounded =
+                   (sum-of-x-sqr / n) ** 0.5
+               write output-line from output-underline
+                   after advancing 1 line
+               move mean to out-mean
+               write output-line from output-results-line-1
+                   after advancing 1 line
+               write output-line from output-results-line-2
+                   after advancing 1 line
+           end-if.
 
       *> process one input value and read the next
        input-loop.
@@ -106,7 +109,7 @@
                after advancing 1 line.
            add x(n) to sum-of-x.
            read input-file into input-value-record
-               at end perform end-of-job.
+               at end set end-of-file to true.
 
       *> add (x(i) - mean) ** 2 to running total
        sum-loop.
